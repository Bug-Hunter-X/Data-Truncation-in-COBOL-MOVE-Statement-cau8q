@@ -1,13 +1,92 @@
-01  WS-AREA-1 PIC X(100). 
-01  WS-AREA-2 PIC X(100). 
-
-PROCEDURE DIVISION.
-    MOVE "Hello" TO WS-AREA-1.
-    IF LENGTH OF WS-AREA-1 > LENGTH OF WS-AREA-2 THEN
-        DISPLAY "Error: Sending field is longer than receiving field." 
-        STOP RUN
-    ELSE
-        MOVE WS-AREA-1 TO WS-AREA-2
-        DISPLAY WS-AREA-2
-        STOP RUN
-    END-IF.
\ No newline at end of file
+      *****************************************************************
+      *  PROGRAM-ID. BUGSOLUTION
+      *
+      *  Original demo of the WS-AREA-1/WS-AREA-2 truncation bug.
+      *  The hand-rolled length check delegates to the shop standard
+      *  LENCHK utility (req. 000).  A truncation risk no longer
+      *  STOPs the run (req. 001): LENCHK has already logged the
+      *  exception to EXCLOG.DAT, so this program just notes it and
+      *  carries on instead of killing the batch over one bad field
+      *  pair.
+      *
+      *  The receiving length is no longer hard-coded from WS-AREA-2's
+      *  PIC clause (req. 004): LC-RECEIVING-LENGTH is left zero so
+      *  LENCHK looks "WS-AREA-2" up in FIELDCTL.DAT.  This demo seeds
+      *  that row itself the first time it finds FIELDCTL.DAT missing,
+      *  so the sample still runs standalone; a real shop would already
+      *  have the row on file and this program would never touch it.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BUGSOLUTION.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FIELDCTL-FILE
+               ASSIGN TO "FIELDCTL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FIELDCTL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FIELDCTL-FILE.
+       COPY FIELDCTL.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FIELDCTL-STATUS              PIC X(02) VALUE SPACES.
+       01  WS-AREA-1                       PIC X(100).
+       01  WS-AREA-2                       PIC X(100).
+
+       COPY LENCHK.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 0500-SEED-FIELDCTL-IF-MISSING
+
+           MOVE "Hello" TO WS-AREA-1
+
+           MOVE SPACES TO LENCHK-LINKAGE
+           MOVE "BUGSOLN" TO LC-JOB-NAME
+           MOVE "RUN0001" TO LC-RUN-ID
+           MOVE "WS-AREA-1" TO LC-SENDING-NAME
+           MOVE "WS-AREA-2" TO LC-RECEIVING-NAME
+           MOVE LENGTH OF WS-AREA-1 TO LC-SENDING-LENGTH
+           MOVE ZERO TO LC-RECEIVING-LENGTH
+           MOVE WS-AREA-1 TO LC-SENDING-FIELD
+
+           CALL "LENCHK" USING LENCHK-LINKAGE
+
+           IF LC-CONFIG-MISSING
+               DISPLAY "Warning: no FIELDCTL.DAT row for WS-AREA-2 "
+                   "-- length not validated."
+           ELSE
+               IF LC-REJECTED
+                   DISPLAY "Warning: record rejected -- receiving "
+                       "field too short, exception logged, "
+                       "continuing run."
+               ELSE
+                   IF LC-TRUNCATION-RISK
+                       DISPLAY "Warning: sending field is longer than "
+                           "receiving field -- exception logged, "
+                           "continuing run."
+                   ELSE
+                       MOVE LC-RECEIVING-FIELD (1 : LENGTH OF WS-AREA-2)
+                           TO WS-AREA-2
+                       DISPLAY WS-AREA-2
+                   END-IF
+               END-IF
+           END-IF
+
+           SET LC-MODE-CLOSE-FILES TO TRUE
+           CALL "LENCHK" USING LENCHK-LINKAGE
+
+           STOP RUN.
+
+       0500-SEED-FIELDCTL-IF-MISSING.
+           OPEN INPUT FIELDCTL-FILE
+           IF WS-FIELDCTL-STATUS = "35"
+               OPEN OUTPUT FIELDCTL-FILE
+               MOVE "WS-AREA-2" TO FC-FIELD-NAME
+               MOVE LENGTH OF WS-AREA-2 TO FC-MAX-LENGTH
+               WRITE FIELDCTL-RECORD
+           END-IF
+           CLOSE FIELDCTL-FILE.
