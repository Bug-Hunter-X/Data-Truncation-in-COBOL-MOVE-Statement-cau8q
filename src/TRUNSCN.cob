@@ -0,0 +1,464 @@
+      *****************************************************************
+      *  PROGRAM-ID. TRUNSCN
+      *
+      *  File-driven truncation-scan report job (req. 002).
+      *
+      *  Reads a day's transaction file (TRANREC.CPY) one record at a
+      *  time and, for every field in it, calls LENCHK the same way
+      *  any other program would before a risky MOVE.  Every record
+      *  with at least one field that would truncate is printed to
+      *  the report, and a count-by-field summary is printed at the
+      *  end so the scope of a truncation problem across the whole
+      *  file is visible in one place.
+      *
+      *  Checkpoint/restart (req. 003): after every record is fully
+      *  checked, the restart control record (RESTCTL.CPY) is
+      *  rewritten with that record's number.  On the next run,
+      *  records up to and including RS-LAST-GOOD-RECORD-NO are
+      *  skipped, so a restart after a mid-file failure resumes right
+      *  after the point reached last time instead of starting the
+      *  whole day's file over from record one.
+      *
+      *  The receiving (downstream) length for each field is not
+      *  compiled in (req. 004): LC-RECEIVING-LENGTH is left zero so
+      *  LENCHK looks each field up by name in FIELDCTL.DAT, the
+      *  operations-maintained parameter file.
+      *
+      *  Daily reconciliation report (req. 006): in addition to the
+      *  per-record detail report, TRUNSCN writes a second, short
+      *  reconciliation report (TRUNSCN.REC) with the totals month-end
+      *  sign-off cares about -- records read, records moved clean,
+      *  records truncated, and records rejected -- so operations does
+      *  not have to count lines in the detail report by hand.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRUNSCN.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE
+               ASSIGN TO "TRANS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+
+           SELECT REPORT-FILE
+               ASSIGN TO "TRUNSCN.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT RESTART-FILE
+               ASSIGN TO "TRUNSCN.CKP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESTART-STATUS.
+
+           SELECT RECON-FILE
+               ASSIGN TO "TRUNSCN.REC"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-FILE.
+       COPY TRANREC.
+
+       FD  REPORT-FILE
+           RECORD CONTAINS 132 CHARACTERS.
+       01  REPORT-LINE                       PIC X(132).
+
+       FD  RESTART-FILE.
+       COPY RESTCTL.
+
+       FD  RECON-FILE
+           RECORD CONTAINS 132 CHARACTERS.
+       01  RECON-LINE                        PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-TRANS-STATUS                   PIC X(02) VALUE SPACES.
+       01  WS-RESTART-STATUS                 PIC X(02) VALUE SPACES.
+       01  WS-END-OF-FILE                    PIC X(01) VALUE 'N'.
+           88  WS-EOF                             VALUE 'Y'.
+
+       01  WS-LAST-GOOD-RECORD-NO            PIC 9(08) VALUE ZERO.
+       01  WS-CKPT-DATE-TIME.
+           05  WS-CKPT-DATE                  PIC 9(08).
+           05  WS-CKPT-TIME                  PIC 9(08).
+           05  FILLER                        PIC X(09).
+
+       01  WS-FIELD-COUNTS.
+           05  WS-CNT-NAME                   PIC 9(08) VALUE ZERO.
+           05  WS-CNT-ADDRESS                PIC 9(08) VALUE ZERO.
+           05  WS-CNT-CITY                   PIC 9(08) VALUE ZERO.
+           05  WS-CNT-EMAIL                  PIC 9(08) VALUE ZERO.
+
+       01  WS-RECORDS-READ                   PIC 9(08) VALUE ZERO.
+       01  WS-RECORDS-FLAGGED                PIC 9(08) VALUE ZERO.
+       01  WS-RECORD-HAS-RISK                PIC X(01).
+           88  WS-RECORD-FLAGGED                 VALUE 'Y'.
+       01  WS-RECORD-HAS-REJECT              PIC X(01).
+           88  WS-RECORD-REJECTED                VALUE 'Y'.
+       01  WS-RECORD-HAS-CONFIG-GAP          PIC X(01).
+           88  WS-RECORD-CONFIG-GAP              VALUE 'Y'.
+
+      * reconciliation totals for month-end sign-off (req. 006)
+       01  WS-RECON-CLEAN-COUNT              PIC 9(08) VALUE ZERO.
+       01  WS-RECON-TRUNC-COUNT              PIC 9(08) VALUE ZERO.
+       01  WS-RECON-REJECT-COUNT             PIC 9(08) VALUE ZERO.
+       01  WS-RECON-CONFIG-COUNT             PIC 9(08) VALUE ZERO.
+
+       01  WS-DISP-NO                        PIC ZZZZZZZ9.
+       01  WS-DISP-SEND-LEN                  PIC ZZZZZZZ9.
+       01  WS-DISP-RECV-LEN                  PIC ZZZZZZZ9.
+
+       COPY LENCHK.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-FILE UNTIL WS-EOF
+           PERFORM 8000-WRITE-SUMMARY
+           PERFORM 8500-WRITE-RECONCILIATION
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT TRANS-FILE
+           IF WS-TRANS-STATUS NOT = "00"
+               DISPLAY "TRUNSCN: CANNOT OPEN TRANS.DAT, STATUS="
+                   WS-TRANS-STATUS " -- JOB TERMINATED"
+               STOP RUN
+           END-IF
+           OPEN OUTPUT REPORT-FILE
+           OPEN OUTPUT RECON-FILE
+           PERFORM 1500-LOAD-CHECKPOINT
+           MOVE "TRUNSCAN RECORD-BY-RECORD FIELD LENGTH CHECK"
+               TO REPORT-LINE
+           WRITE REPORT-LINE
+           IF WS-LAST-GOOD-RECORD-NO > ZERO
+               MOVE WS-LAST-GOOD-RECORD-NO TO WS-DISP-NO
+               MOVE SPACES TO REPORT-LINE
+               STRING "RESTARTING AFTER RECORD " WS-DISP-NO
+                   DELIMITED BY SIZE INTO REPORT-LINE
+               WRITE REPORT-LINE
+           END-IF
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           PERFORM 2100-READ-TRANS-FILE.
+
+       1500-LOAD-CHECKPOINT.
+           MOVE ZERO TO WS-LAST-GOOD-RECORD-NO
+           OPEN INPUT RESTART-FILE
+           IF WS-RESTART-STATUS = "00"
+               READ RESTART-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE RS-LAST-GOOD-RECORD-NO
+                           TO WS-LAST-GOOD-RECORD-NO
+                       MOVE RS-RECORDS-READ TO WS-RECORDS-READ
+                       MOVE RS-RECORDS-FLAGGED TO WS-RECORDS-FLAGGED
+                       MOVE RS-RECON-CLEAN-COUNT
+                           TO WS-RECON-CLEAN-COUNT
+                       MOVE RS-RECON-TRUNC-COUNT
+                           TO WS-RECON-TRUNC-COUNT
+                       MOVE RS-RECON-REJECT-COUNT
+                           TO WS-RECON-REJECT-COUNT
+                       MOVE RS-CNT-NAME TO WS-CNT-NAME
+                       MOVE RS-CNT-ADDRESS TO WS-CNT-ADDRESS
+                       MOVE RS-CNT-CITY TO WS-CNT-CITY
+                       MOVE RS-CNT-EMAIL TO WS-CNT-EMAIL
+                       MOVE RS-RECON-CONFIG-COUNT
+                           TO WS-RECON-CONFIG-COUNT
+               END-READ
+               CLOSE RESTART-FILE
+           END-IF.
+
+       2000-PROCESS-FILE.
+           IF TR-RECORD-NO <= WS-LAST-GOOD-RECORD-NO
+               PERFORM 2100-READ-TRANS-FILE
+           ELSE
+               PERFORM 2200-CHECK-RECORD
+               PERFORM 2300-WRITE-CHECKPOINT
+               PERFORM 2100-READ-TRANS-FILE
+           END-IF.
+
+       2200-CHECK-RECORD.
+           MOVE 'N' TO WS-RECORD-HAS-RISK
+           MOVE 'N' TO WS-RECORD-HAS-REJECT
+           MOVE 'N' TO WS-RECORD-HAS-CONFIG-GAP
+           ADD 1 TO WS-RECORDS-READ
+
+           MOVE "CUSTOMER-NAME" TO LC-SENDING-NAME
+           MOVE "CUSTOMER-NAME" TO LC-RECEIVING-NAME
+           MOVE LENGTH OF TR-CUSTOMER-NAME TO LC-SENDING-LENGTH
+           MOVE ZERO TO LC-RECEIVING-LENGTH
+           MOVE TR-CUSTOMER-NAME TO LC-SENDING-FIELD
+           PERFORM 3000-CHECK-ONE-FIELD
+           IF LC-TRUNCATION-RISK OR LC-REJECTED
+               ADD 1 TO WS-CNT-NAME
+               MOVE 'Y' TO WS-RECORD-HAS-RISK
+               IF LC-REJECTED
+                   MOVE 'Y' TO WS-RECORD-HAS-REJECT
+               END-IF
+           ELSE
+               IF LC-CONFIG-MISSING
+                   MOVE 'Y' TO WS-RECORD-HAS-CONFIG-GAP
+               END-IF
+           END-IF
+
+           MOVE "CUSTOMER-ADDRESS" TO LC-SENDING-NAME
+           MOVE "CUSTOMER-ADDRESS" TO LC-RECEIVING-NAME
+           MOVE LENGTH OF TR-CUSTOMER-ADDRESS TO LC-SENDING-LENGTH
+           MOVE ZERO TO LC-RECEIVING-LENGTH
+           MOVE TR-CUSTOMER-ADDRESS TO LC-SENDING-FIELD
+           PERFORM 3000-CHECK-ONE-FIELD
+           IF LC-TRUNCATION-RISK OR LC-REJECTED
+               ADD 1 TO WS-CNT-ADDRESS
+               MOVE 'Y' TO WS-RECORD-HAS-RISK
+               IF LC-REJECTED
+                   MOVE 'Y' TO WS-RECORD-HAS-REJECT
+               END-IF
+           ELSE
+               IF LC-CONFIG-MISSING
+                   MOVE 'Y' TO WS-RECORD-HAS-CONFIG-GAP
+               END-IF
+           END-IF
+
+           MOVE "CUSTOMER-CITY" TO LC-SENDING-NAME
+           MOVE "CUSTOMER-CITY" TO LC-RECEIVING-NAME
+           MOVE LENGTH OF TR-CUSTOMER-CITY TO LC-SENDING-LENGTH
+           MOVE ZERO TO LC-RECEIVING-LENGTH
+           MOVE TR-CUSTOMER-CITY TO LC-SENDING-FIELD
+           PERFORM 3000-CHECK-ONE-FIELD
+           IF LC-TRUNCATION-RISK OR LC-REJECTED
+               ADD 1 TO WS-CNT-CITY
+               MOVE 'Y' TO WS-RECORD-HAS-RISK
+               IF LC-REJECTED
+                   MOVE 'Y' TO WS-RECORD-HAS-REJECT
+               END-IF
+           ELSE
+               IF LC-CONFIG-MISSING
+                   MOVE 'Y' TO WS-RECORD-HAS-CONFIG-GAP
+               END-IF
+           END-IF
+
+           MOVE "CUSTOMER-EMAIL" TO LC-SENDING-NAME
+           MOVE "CUSTOMER-EMAIL" TO LC-RECEIVING-NAME
+           MOVE LENGTH OF TR-CUSTOMER-EMAIL TO LC-SENDING-LENGTH
+           MOVE ZERO TO LC-RECEIVING-LENGTH
+           MOVE TR-CUSTOMER-EMAIL TO LC-SENDING-FIELD
+           PERFORM 3000-CHECK-ONE-FIELD
+           IF LC-TRUNCATION-RISK OR LC-REJECTED
+               ADD 1 TO WS-CNT-EMAIL
+               MOVE 'Y' TO WS-RECORD-HAS-RISK
+               IF LC-REJECTED
+                   MOVE 'Y' TO WS-RECORD-HAS-REJECT
+               END-IF
+           ELSE
+               IF LC-CONFIG-MISSING
+                   MOVE 'Y' TO WS-RECORD-HAS-CONFIG-GAP
+               END-IF
+           END-IF
+
+           IF WS-RECORD-FLAGGED
+               ADD 1 TO WS-RECORDS-FLAGGED
+           END-IF
+
+           EVALUATE TRUE
+               WHEN WS-RECORD-REJECTED
+                   ADD 1 TO WS-RECON-REJECT-COUNT
+               WHEN WS-RECORD-FLAGGED
+                   ADD 1 TO WS-RECON-TRUNC-COUNT
+               WHEN WS-RECORD-CONFIG-GAP
+                   ADD 1 TO WS-RECON-CONFIG-COUNT
+               WHEN OTHER
+                   ADD 1 TO WS-RECON-CLEAN-COUNT
+           END-EVALUATE.
+
+       2100-READ-TRANS-FILE.
+           READ TRANS-FILE
+               AT END
+                   MOVE 'Y' TO WS-END-OF-FILE
+           END-READ.
+
+       2300-WRITE-CHECKPOINT.
+           MOVE "TRUNSCN" TO RS-JOB-NAME
+           MOVE "DAILYRUN" TO RS-RUN-ID
+           MOVE TR-RECORD-NO TO RS-LAST-GOOD-RECORD-NO
+           MOVE FUNCTION CURRENT-DATE TO WS-CKPT-DATE-TIME
+           MOVE WS-CKPT-DATE TO RS-CKPT-DATE
+           MOVE WS-CKPT-TIME TO RS-CKPT-TIME
+           MOVE WS-RECORDS-READ TO RS-RECORDS-READ
+           MOVE WS-RECORDS-FLAGGED TO RS-RECORDS-FLAGGED
+           MOVE WS-RECON-CLEAN-COUNT TO RS-RECON-CLEAN-COUNT
+           MOVE WS-RECON-TRUNC-COUNT TO RS-RECON-TRUNC-COUNT
+           MOVE WS-RECON-REJECT-COUNT TO RS-RECON-REJECT-COUNT
+           MOVE WS-CNT-NAME TO RS-CNT-NAME
+           MOVE WS-CNT-ADDRESS TO RS-CNT-ADDRESS
+           MOVE WS-CNT-CITY TO RS-CNT-CITY
+           MOVE WS-CNT-EMAIL TO RS-CNT-EMAIL
+           MOVE WS-RECON-CONFIG-COUNT TO RS-RECON-CONFIG-COUNT
+           OPEN OUTPUT RESTART-FILE
+           WRITE RESTART-CONTROL-RECORD
+           CLOSE RESTART-FILE.
+
+       2400-CLEAR-CHECKPOINT.
+           MOVE "TRUNSCN" TO RS-JOB-NAME
+           MOVE "DAILYRUN" TO RS-RUN-ID
+           MOVE ZERO TO RS-LAST-GOOD-RECORD-NO
+           MOVE FUNCTION CURRENT-DATE TO WS-CKPT-DATE-TIME
+           MOVE WS-CKPT-DATE TO RS-CKPT-DATE
+           MOVE WS-CKPT-TIME TO RS-CKPT-TIME
+           MOVE ZERO TO RS-RECORDS-READ
+           MOVE ZERO TO RS-RECORDS-FLAGGED
+           MOVE ZERO TO RS-RECON-CLEAN-COUNT
+           MOVE ZERO TO RS-RECON-TRUNC-COUNT
+           MOVE ZERO TO RS-RECON-REJECT-COUNT
+           MOVE ZERO TO RS-CNT-NAME
+           MOVE ZERO TO RS-CNT-ADDRESS
+           MOVE ZERO TO RS-CNT-CITY
+           MOVE ZERO TO RS-CNT-EMAIL
+           MOVE ZERO TO RS-RECON-CONFIG-COUNT
+           OPEN OUTPUT RESTART-FILE
+           WRITE RESTART-CONTROL-RECORD
+           CLOSE RESTART-FILE.
+
+       3000-CHECK-ONE-FIELD.
+           MOVE "TRUNSCN" TO LC-JOB-NAME
+           MOVE "DAILYRUN" TO LC-RUN-ID
+           MOVE SPACES TO LC-RECORD-KEY
+           MOVE TR-RECORD-NO TO WS-DISP-NO
+           STRING WS-DISP-NO DELIMITED BY SIZE INTO LC-RECORD-KEY
+           CALL "LENCHK" USING LENCHK-LINKAGE
+           IF LC-TRUNCATION-RISK OR LC-REJECTED
+               MOVE TR-RECORD-NO TO WS-DISP-NO
+               MOVE LC-SENDING-LENGTH TO WS-DISP-SEND-LEN
+               MOVE LC-RECEIVING-LENGTH TO WS-DISP-RECV-LEN
+               MOVE SPACES TO REPORT-LINE
+               IF LC-REJECTED
+                   STRING "RECORD " WS-DISP-NO
+                           "  FIELD " LC-SENDING-NAME
+                           "  SEND-LEN " WS-DISP-SEND-LEN
+                           "  TARGET-LEN " WS-DISP-RECV-LEN
+                           "  *** REJECTED ***"
+                       DELIMITED BY SIZE INTO REPORT-LINE
+               ELSE
+                   STRING "RECORD " WS-DISP-NO
+                           "  FIELD " LC-SENDING-NAME
+                           "  SEND-LEN " WS-DISP-SEND-LEN
+                           "  TARGET-LEN " WS-DISP-RECV-LEN
+                           "  *** WOULD TRUNCATE ***"
+                       DELIMITED BY SIZE INTO REPORT-LINE
+               END-IF
+               WRITE REPORT-LINE
+           ELSE
+               IF LC-CONFIG-MISSING
+                   MOVE TR-RECORD-NO TO WS-DISP-NO
+                   MOVE SPACES TO REPORT-LINE
+                   STRING "RECORD " WS-DISP-NO
+                           "  FIELD " LC-SENDING-NAME
+                           "  *** NO FIELDCTL.DAT ROW -- NOT "
+                           "VALIDATED ***"
+                       DELIMITED BY SIZE INTO REPORT-LINE
+                   WRITE REPORT-LINE
+               END-IF
+           END-IF.
+
+       8000-WRITE-SUMMARY.
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE "SUMMARY - COUNTS BY FIELD" TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE WS-CNT-NAME TO WS-DISP-NO
+           MOVE SPACES TO REPORT-LINE
+           STRING "CUSTOMER-NAME      " WS-DISP-NO
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE WS-CNT-ADDRESS TO WS-DISP-NO
+           MOVE SPACES TO REPORT-LINE
+           STRING "CUSTOMER-ADDRESS   " WS-DISP-NO
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE WS-CNT-CITY TO WS-DISP-NO
+           MOVE SPACES TO REPORT-LINE
+           STRING "CUSTOMER-CITY      " WS-DISP-NO
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE WS-CNT-EMAIL TO WS-DISP-NO
+           MOVE SPACES TO REPORT-LINE
+           STRING "CUSTOMER-EMAIL     " WS-DISP-NO
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE WS-RECORDS-READ TO WS-DISP-NO
+           MOVE SPACES TO REPORT-LINE
+           STRING "RECORDS READ       " WS-DISP-NO
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE WS-RECORDS-FLAGGED TO WS-DISP-NO
+           MOVE SPACES TO REPORT-LINE
+           STRING "RECORDS FLAGGED    " WS-DISP-NO
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       8500-WRITE-RECONCILIATION.
+           MOVE FUNCTION CURRENT-DATE TO WS-CKPT-DATE-TIME
+           MOVE SPACES TO RECON-LINE
+           MOVE "TRUNSCN DAILY TRUNCATION RECONCILIATION REPORT"
+               TO RECON-LINE
+           WRITE RECON-LINE
+
+           MOVE SPACES TO RECON-LINE
+           STRING "RUN DATE " WS-CKPT-DATE "   RUN TIME " WS-CKPT-TIME
+               DELIMITED BY SIZE INTO RECON-LINE
+           WRITE RECON-LINE
+
+           MOVE SPACES TO RECON-LINE
+           WRITE RECON-LINE
+
+           MOVE WS-RECORDS-READ TO WS-DISP-NO
+           MOVE SPACES TO RECON-LINE
+           STRING "RECORDS READ         " WS-DISP-NO
+               DELIMITED BY SIZE INTO RECON-LINE
+           WRITE RECON-LINE
+
+           MOVE WS-RECON-CLEAN-COUNT TO WS-DISP-NO
+           MOVE SPACES TO RECON-LINE
+           STRING "RECORDS MOVED CLEAN  " WS-DISP-NO
+               DELIMITED BY SIZE INTO RECON-LINE
+           WRITE RECON-LINE
+
+           MOVE WS-RECON-TRUNC-COUNT TO WS-DISP-NO
+           MOVE SPACES TO RECON-LINE
+           STRING "RECORDS TRUNCATED    " WS-DISP-NO
+               DELIMITED BY SIZE INTO RECON-LINE
+           WRITE RECON-LINE
+
+           MOVE WS-RECON-REJECT-COUNT TO WS-DISP-NO
+           MOVE SPACES TO RECON-LINE
+           STRING "RECORDS REJECTED     " WS-DISP-NO
+               DELIMITED BY SIZE INTO RECON-LINE
+           WRITE RECON-LINE
+
+           MOVE WS-RECON-CONFIG-COUNT TO WS-DISP-NO
+           MOVE SPACES TO RECON-LINE
+           STRING "RECORDS CONFIG MISSING " WS-DISP-NO
+               DELIMITED BY SIZE INTO RECON-LINE
+           WRITE RECON-LINE
+
+           MOVE SPACES TO RECON-LINE
+           WRITE RECON-LINE
+           MOVE "SIGN-OFF: ______________________   DATE: __________"
+               TO RECON-LINE
+           WRITE RECON-LINE.
+
+       9000-TERMINATE.
+           PERFORM 2400-CLEAR-CHECKPOINT
+           CLOSE TRANS-FILE
+           CLOSE REPORT-FILE
+           CLOSE RECON-FILE
+           SET LC-MODE-CLOSE-FILES TO TRUE
+           CALL "LENCHK" USING LENCHK-LINKAGE.
