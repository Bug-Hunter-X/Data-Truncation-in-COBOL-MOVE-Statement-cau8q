@@ -0,0 +1,421 @@
+      *****************************************************************
+      *  PROGRAM-ID. LENCHK
+      *
+      *  Shop-standard callable length-guard utility (req. 000).
+      *
+      *  Any program that is about to MOVE a sending field into a
+      *  shorter receiving field builds a LENCHK-LINKAGE record
+      *  (copybook LENCHK.CPY) and does:
+      *
+      *      CALL "LENCHK" USING LENCHK-LINKAGE
+      *
+      *  instead of hand-rolling "IF LENGTH OF ... > LENGTH OF ...".
+      *
+      *  On return, LC-OK means the MOVE is safe and LC-RECEIVING-
+      *  FIELD already holds it; LC-TRUNCATION-RISK means the sending
+      *  field would overflow the receiving field.  A truncation no
+      *  longer halts the caller (req. 001): LENCHK writes an
+      *  exception/audit log record (job name, timestamp, field
+      *  names, lengths, the full sending value) and returns control
+      *  so the run can keep going.
+      *
+      *  Call LENCHK once more at end of job with LC-MODE-CLOSE-FILES
+      *  set so the exception log gets closed off cleanly.
+      *
+      *  The receiving length no longer has to be hard-coded by the
+      *  caller (req. 004): if LC-RECEIVING-LENGTH is zero, LENCHK
+      *  looks LC-RECEIVING-NAME up in the FIELDCTL parameter file and
+      *  uses whatever maximum length operations has on file for it.
+      *
+      *  What happens on a truncation risk is no longer just "log it"
+      *  (req. 005): LENCHK looks LC-RECEIVING-NAME up in RULECTL, the
+      *  file the TRNMAINT operator screen maintains, and honors
+      *  whichever action is active for that field -- reject the
+      *  record (LC-ACTION-REJECT), truncate and log (LC-ACTION-
+      *  TRUNC-LOG), or truncate and capture the spillover (LC-ACTION-
+      *  TRUNC-SPILL, req. 008).  A field with no active rule still
+      *  defaults to truncate-and-log, so existing callers keep their
+      *  req. 001 behavior unchanged.
+      *
+      *  Real-time monitoring (req. 007): the instant a truncation
+      *  risk is handled, LENCHK appends a short record to
+      *  ALERTFD.CPY's feed (ALERT.DAT) in addition to the exception
+      *  log entry -- the shop's monitoring/paging tool tails that
+      *  feed, so a truncation during the overnight batch window
+      *  surfaces immediately instead of waiting on a report that
+      *  only gets read the next morning.
+      *
+      *  Safe-move spillover capture (req. 008): when a field's
+      *  action code is LC-ACTION-TRUNC-SPILL, LENCHK still moves
+      *  what fits into LC-RECEIVING-FIELD, but the characters that
+      *  did not fit are also written to SPILLREC.CPY's file
+      *  (SPILL.DAT), keyed by LC-RECORD-KEY, instead of being
+      *  dropped on the floor.
+      *
+      *  Keyed VSAM exception file (req. 009): every time the guard
+      *  fires, the full original sending value, field names, and
+      *  target length are also written to VSAMEXC.CPY's indexed file
+      *  (VSAMEXC.DAT), keyed by run-id + a sequence number LENCHK
+      *  assigns, so a single exception can be pulled up directly by
+      *  key instead of scanning the sequential EXCLOG.DAT log.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LENCHK.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXCLOG-FILE
+               ASSIGN TO "EXCLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCLOG-STATUS.
+
+           SELECT FIELDCTL-FILE
+               ASSIGN TO "FIELDCTL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FIELDCTL-STATUS.
+
+           SELECT RULECTL-FILE
+               ASSIGN TO "RULECTL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RULECTL-STATUS.
+
+           SELECT ALERT-FILE
+               ASSIGN TO "ALERT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ALERT-STATUS.
+
+           SELECT SPILL-FILE
+               ASSIGN TO "SPILL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SPILL-STATUS.
+
+           SELECT VSAM-EXCEPTION-FILE
+               ASSIGN TO "VSAMEXC.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS VE-KEY
+               FILE STATUS IS WS-VSAMEXC-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EXCLOG-FILE.
+       COPY EXCLOGR.
+
+       FD  FIELDCTL-FILE.
+       COPY FIELDCTL.
+
+       FD  RULECTL-FILE.
+       COPY RULECTL.
+
+       FD  ALERT-FILE.
+       COPY ALERTFD.
+
+       FD  SPILL-FILE.
+       COPY SPILLREC.
+
+       FD  VSAM-EXCEPTION-FILE.
+       COPY VSAMEXC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FIRST-CALL-FLAG              PIC X(01) VALUE 'Y'.
+           88  WS-FIRST-CALL                   VALUE 'Y'.
+
+       01  WS-FIELDCTL-FOUND-FLAG          PIC X(01) VALUE 'Y'.
+           88  WS-FIELDCTL-NOT-FOUND           VALUE 'N'.
+
+       01  WS-EXCLOG-STATUS                PIC X(02) VALUE SPACES.
+       01  WS-FIELDCTL-STATUS              PIC X(02) VALUE SPACES.
+       01  WS-RULECTL-STATUS               PIC X(02) VALUE SPACES.
+       01  WS-ALERT-STATUS                 PIC X(02) VALUE SPACES.
+       01  WS-SPILL-STATUS                 PIC X(02) VALUE SPACES.
+       01  WS-VSAMEXC-STATUS               PIC X(02) VALUE SPACES.
+       01  WS-VSAMEXC-SEQUENCE-NO          PIC 9(08) VALUE ZERO.
+
+       01  WS-OVERFLOW-START                PIC 9(08) COMP.
+       01  WS-OVERFLOW-LENGTH               PIC 9(08) COMP.
+
+       01  WS-CURRENT-DATE-TIME.
+           05  WS-CURRENT-DATE              PIC 9(08).
+           05  WS-CURRENT-TIME              PIC 9(08).
+           05  FILLER                       PIC X(09).
+
+      * in-memory copy of FIELDCTL.DAT, loaded once per run
+       01  WS-FIELDCTL-TABLE-CTL.
+           05  WS-FIELDCTL-COUNT            PIC 9(04) VALUE ZERO.
+       01  WS-FIELDCTL-TABLE.
+           05  WS-FIELDCTL-ENTRY OCCURS 0 TO 200 TIMES
+                   DEPENDING ON WS-FIELDCTL-COUNT
+                   INDEXED BY WS-FC-IDX.
+               10  WS-FC-NAME               PIC X(30).
+               10  WS-FC-LENGTH             PIC 9(08).
+
+      * in-memory copy of RULECTL.DAT, loaded once per run
+       01  WS-RULECTL-TABLE-CTL.
+           05  WS-RULECTL-COUNT             PIC 9(04) VALUE ZERO.
+       01  WS-RULECTL-TABLE.
+           05  WS-RULECTL-ENTRY OCCURS 0 TO 200 TIMES
+                   DEPENDING ON WS-RULECTL-COUNT
+                   INDEXED BY WS-RC-IDX.
+               10  WS-RC-NAME               PIC X(30).
+               10  WS-RC-ACTION             PIC X(01).
+               10  WS-RC-ACTIVE             PIC X(01).
+
+       LINKAGE SECTION.
+       COPY LENCHK.
+
+       PROCEDURE DIVISION USING LENCHK-LINKAGE.
+
+       0000-MAIN.
+           IF LC-MODE-CLOSE-FILES
+               PERFORM 9000-CLOSE-FILES
+               GOBACK
+           END-IF
+
+           IF WS-FIRST-CALL
+               OPEN EXTEND EXCLOG-FILE
+               IF WS-EXCLOG-STATUS = "35"
+                   OPEN OUTPUT EXCLOG-FILE
+                   CLOSE EXCLOG-FILE
+                   OPEN EXTEND EXCLOG-FILE
+               END-IF
+               OPEN EXTEND ALERT-FILE
+               IF WS-ALERT-STATUS = "35"
+                   OPEN OUTPUT ALERT-FILE
+                   CLOSE ALERT-FILE
+                   OPEN EXTEND ALERT-FILE
+               END-IF
+               OPEN EXTEND SPILL-FILE
+               IF WS-SPILL-STATUS = "35"
+                   OPEN OUTPUT SPILL-FILE
+                   CLOSE SPILL-FILE
+                   OPEN EXTEND SPILL-FILE
+               END-IF
+               OPEN I-O VSAM-EXCEPTION-FILE
+               IF WS-VSAMEXC-STATUS = "35"
+                   OPEN OUTPUT VSAM-EXCEPTION-FILE
+                   CLOSE VSAM-EXCEPTION-FILE
+                   OPEN I-O VSAM-EXCEPTION-FILE
+               END-IF
+               PERFORM 1300-RESOLVE-VSAMEXC-SEQUENCE
+               PERFORM 1100-LOAD-FIELDCTL-TABLE
+               PERFORM 1200-LOAD-RULECTL-TABLE
+               MOVE 'N' TO WS-FIRST-CALL-FLAG
+           END-IF
+
+           MOVE SPACES TO LC-RECEIVING-FIELD
+           MOVE 'T' TO LC-ACTION-CODE
+           PERFORM 2000-RESOLVE-RECEIVING-LENGTH
+
+           IF WS-FIELDCTL-NOT-FOUND
+               SET LC-CONFIG-MISSING TO TRUE
+               DISPLAY "LENCHK: NO FIELDCTL.DAT ROW FOR "
+                   LC-RECEIVING-NAME " -- LENGTH NOT VALIDATED"
+           ELSE
+               IF LC-SENDING-LENGTH > LC-RECEIVING-LENGTH
+                   SET LC-TRUNCATION-RISK TO TRUE
+                   PERFORM 2100-RESOLVE-ACTION-CODE
+                   PERFORM 4000-HANDLE-TRUNCATION
+               ELSE
+                   SET LC-OK TO TRUE
+                   MOVE LC-SENDING-FIELD (1 : LC-RECEIVING-LENGTH)
+                       TO LC-RECEIVING-FIELD (1 : LC-RECEIVING-LENGTH)
+               END-IF
+           END-IF
+
+           GOBACK.
+
+       1100-LOAD-FIELDCTL-TABLE.
+           MOVE ZERO TO WS-FIELDCTL-COUNT
+           OPEN INPUT FIELDCTL-FILE
+           IF WS-FIELDCTL-STATUS = "00"
+               PERFORM UNTIL 1 = 2
+                   READ FIELDCTL-FILE
+                       AT END
+                           EXIT PERFORM
+                       NOT AT END
+                           IF WS-FIELDCTL-COUNT < 200
+                               ADD 1 TO WS-FIELDCTL-COUNT
+                               MOVE FC-FIELD-NAME
+                                   TO WS-FC-NAME (WS-FIELDCTL-COUNT)
+                               MOVE FC-MAX-LENGTH
+                                   TO WS-FC-LENGTH (WS-FIELDCTL-COUNT)
+                           ELSE
+                               DISPLAY "LENCHK: FIELDCTL.DAT HAS MORE "
+                                   "THAN 200 ROWS -- REST IGNORED"
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE FIELDCTL-FILE
+           END-IF.
+
+       1200-LOAD-RULECTL-TABLE.
+           MOVE ZERO TO WS-RULECTL-COUNT
+           OPEN INPUT RULECTL-FILE
+           IF WS-RULECTL-STATUS = "00"
+               PERFORM UNTIL 1 = 2
+                   READ RULECTL-FILE
+                       AT END
+                           EXIT PERFORM
+                       NOT AT END
+                           IF WS-RULECTL-COUNT < 200
+                               ADD 1 TO WS-RULECTL-COUNT
+                               MOVE RC-FIELD-NAME
+                                   TO WS-RC-NAME (WS-RULECTL-COUNT)
+                               MOVE RC-ACTION-CODE
+                                   TO WS-RC-ACTION (WS-RULECTL-COUNT)
+                               MOVE RC-ACTIVE-FLAG
+                                   TO WS-RC-ACTIVE (WS-RULECTL-COUNT)
+                           ELSE
+                               DISPLAY "LENCHK: RULECTL.DAT HAS MORE "
+                                   "THAN 200 ROWS -- REST IGNORED"
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE RULECTL-FILE
+           END-IF.
+
+       1300-RESOLVE-VSAMEXC-SEQUENCE.
+           MOVE ZERO TO WS-VSAMEXC-SEQUENCE-NO
+           MOVE LC-RUN-ID TO VE-RUN-ID
+           MOVE 99999999 TO VE-SEQUENCE-NO
+           START VSAM-EXCEPTION-FILE KEY IS <= VE-KEY
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   READ VSAM-EXCEPTION-FILE NEXT RECORD
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           IF VE-RUN-ID = LC-RUN-ID
+                               MOVE VE-SEQUENCE-NO
+                                   TO WS-VSAMEXC-SEQUENCE-NO
+                           END-IF
+                   END-READ
+           END-START.
+
+       2000-RESOLVE-RECEIVING-LENGTH.
+           MOVE 'Y' TO WS-FIELDCTL-FOUND-FLAG
+           IF LC-RECEIVING-LENGTH = ZERO
+               MOVE 'N' TO WS-FIELDCTL-FOUND-FLAG
+               SET WS-FC-IDX TO 1
+               SEARCH WS-FIELDCTL-ENTRY
+                   AT END
+                       CONTINUE
+                   WHEN WS-FC-NAME (WS-FC-IDX) = LC-RECEIVING-NAME
+                       MOVE WS-FC-LENGTH (WS-FC-IDX)
+                           TO LC-RECEIVING-LENGTH
+                       MOVE 'Y' TO WS-FIELDCTL-FOUND-FLAG
+               END-SEARCH
+           END-IF.
+
+       2100-RESOLVE-ACTION-CODE.
+           SET WS-RC-IDX TO 1
+           SEARCH WS-RULECTL-ENTRY
+               AT END
+                   CONTINUE
+               WHEN WS-RC-NAME (WS-RC-IDX) = LC-RECEIVING-NAME
+                   IF WS-RC-ACTIVE (WS-RC-IDX) = 'Y'
+                       MOVE WS-RC-ACTION (WS-RC-IDX) TO LC-ACTION-CODE
+                   END-IF
+           END-SEARCH.
+
+       4000-HANDLE-TRUNCATION.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           EVALUATE TRUE
+               WHEN LC-ACTION-REJECT
+                   SET LC-REJECTED TO TRUE
+                   MOVE SPACES TO LC-RECEIVING-FIELD
+               WHEN LC-ACTION-TRUNC-SPILL
+                   MOVE LC-SENDING-FIELD (1 : LC-RECEIVING-LENGTH)
+                       TO LC-RECEIVING-FIELD (1 : LC-RECEIVING-LENGTH)
+                   PERFORM 7000-WRITE-SPILLOVER
+               WHEN OTHER
+                   MOVE LC-SENDING-FIELD (1 : LC-RECEIVING-LENGTH)
+                       TO LC-RECEIVING-FIELD (1 : LC-RECEIVING-LENGTH)
+           END-EVALUATE
+           PERFORM 5000-WRITE-EXCEPTION-LOG
+           PERFORM 6000-RAISE-ALERT
+           PERFORM 8000-WRITE-VSAM-EXCEPTION.
+
+       5000-WRITE-EXCEPTION-LOG.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           MOVE LC-JOB-NAME TO EL-JOB-NAME
+           MOVE LC-RUN-ID TO EL-RUN-ID
+           MOVE WS-CURRENT-DATE TO EL-LOG-DATE
+           MOVE WS-CURRENT-TIME TO EL-LOG-TIME
+           MOVE LC-SENDING-NAME TO EL-SENDING-NAME
+           MOVE LC-RECEIVING-NAME TO EL-RECEIVING-NAME
+           MOVE LC-SENDING-LENGTH TO EL-SENDING-LENGTH
+           MOVE LC-RECEIVING-LENGTH TO EL-RECEIVING-LENGTH
+           MOVE LC-ACTION-CODE TO EL-ACTION-CODE
+           MOVE SPACES TO EL-TRUNCATED-VALUE
+           MOVE LC-SENDING-FIELD (1 : LC-SENDING-LENGTH)
+               TO EL-TRUNCATED-VALUE (1 : LC-SENDING-LENGTH)
+           WRITE EXCLOG-RECORD.
+
+       6000-RAISE-ALERT.
+           MOVE LC-JOB-NAME TO AL-JOB-NAME
+           MOVE LC-RUN-ID TO AL-RUN-ID
+           MOVE WS-CURRENT-DATE TO AL-ALERT-DATE
+           MOVE WS-CURRENT-TIME TO AL-ALERT-TIME
+           MOVE LC-RECEIVING-NAME TO AL-RECEIVING-NAME
+           MOVE LC-ACTION-CODE TO AL-ACTION-CODE
+           EVALUATE TRUE
+               WHEN LC-REJECTED
+                   MOVE "CRIT" TO AL-SEVERITY
+                   MOVE "RECORD REJECTED - RECEIVING FIELD TOO SHORT"
+                       TO AL-MESSAGE
+               WHEN OTHER
+                   MOVE "WARN" TO AL-SEVERITY
+                   MOVE "TRUNCATION RISK - SENDING FIELD TOO LONG"
+                       TO AL-MESSAGE
+           END-EVALUATE
+           WRITE ALERT-RECORD.
+
+       7000-WRITE-SPILLOVER.
+           MOVE LC-JOB-NAME TO SP-JOB-NAME
+           MOVE LC-RUN-ID TO SP-RUN-ID
+           MOVE LC-RECORD-KEY TO SP-RECORD-KEY
+           MOVE WS-CURRENT-DATE TO SP-SPILL-DATE
+           MOVE WS-CURRENT-TIME TO SP-SPILL-TIME
+           MOVE LC-RECEIVING-NAME TO SP-RECEIVING-NAME
+           MOVE LC-RECEIVING-LENGTH TO SP-RECEIVING-LENGTH
+           COMPUTE WS-OVERFLOW-START = LC-RECEIVING-LENGTH + 1
+           COMPUTE WS-OVERFLOW-LENGTH =
+               LC-SENDING-LENGTH - LC-RECEIVING-LENGTH
+           MOVE WS-OVERFLOW-LENGTH TO SP-OVERFLOW-LENGTH
+           MOVE SPACES TO SP-OVERFLOW-VALUE
+           MOVE LC-SENDING-FIELD
+                   (WS-OVERFLOW-START : WS-OVERFLOW-LENGTH)
+               TO SP-OVERFLOW-VALUE (1 : WS-OVERFLOW-LENGTH)
+           WRITE SPILLOVER-RECORD.
+
+       8000-WRITE-VSAM-EXCEPTION.
+           ADD 1 TO WS-VSAMEXC-SEQUENCE-NO
+           MOVE LC-RUN-ID TO VE-RUN-ID
+           MOVE WS-VSAMEXC-SEQUENCE-NO TO VE-SEQUENCE-NO
+           MOVE LC-JOB-NAME TO VE-JOB-NAME
+           MOVE WS-CURRENT-DATE TO VE-LOG-DATE
+           MOVE WS-CURRENT-TIME TO VE-LOG-TIME
+           MOVE LC-SENDING-NAME TO VE-SENDING-NAME
+           MOVE LC-RECEIVING-NAME TO VE-RECEIVING-NAME
+           MOVE LC-RECEIVING-LENGTH TO VE-TARGET-LENGTH
+           MOVE LC-ACTION-CODE TO VE-ACTION-CODE
+           MOVE SPACES TO VE-ORIGINAL-VALUE
+           MOVE LC-SENDING-FIELD (1 : LC-SENDING-LENGTH)
+               TO VE-ORIGINAL-VALUE (1 : LC-SENDING-LENGTH)
+           WRITE VSAM-EXCEPTION-RECORD
+               INVALID KEY
+                   DISPLAY "LENCHK: VSAM EXCEPTION WRITE FAILED, KEY="
+                       VE-RUN-ID "-" VE-SEQUENCE-NO
+                       " STATUS=" WS-VSAMEXC-STATUS
+           END-WRITE.
+
+       9000-CLOSE-FILES.
+           IF NOT WS-FIRST-CALL
+               CLOSE EXCLOG-FILE
+               CLOSE ALERT-FILE
+               CLOSE SPILL-FILE
+               CLOSE VSAM-EXCEPTION-FILE
+               MOVE 'Y' TO WS-FIRST-CALL-FLAG
+           END-IF.
