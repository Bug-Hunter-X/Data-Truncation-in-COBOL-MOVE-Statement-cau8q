@@ -0,0 +1,188 @@
+      *****************************************************************
+      *  PROGRAM-ID. TRNMAINT
+      *
+      *  Operator-facing maintenance transaction for truncation
+      *  handling rules (req. 005).  Lets operations set, per
+      *  receiving field, what LENCHK should do when a sending field
+      *  is longer than it: reject the record, truncate-and-log, or
+      *  truncate-and-pad-with-spillover -- and flip that choice
+      *  between runs without a code change or recompile.
+      *
+      *  Rules are kept in RULECTL.DAT (copybook RULECTL.CPY), the
+      *  same file LENCHK reads at the start of every run.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRNMAINT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RULECTL-FILE
+               ASSIGN TO "RULECTL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RULECTL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RULECTL-FILE.
+       COPY RULECTL.
+
+       WORKING-STORAGE SECTION.
+       01  WS-RULECTL-STATUS                 PIC X(02) VALUE SPACES.
+
+       01  WS-RULECTL-COUNT                  PIC 9(04) VALUE ZERO.
+       01  WS-RULECTL-TABLE.
+           05  WS-RULECTL-ENTRY OCCURS 0 TO 200 TIMES
+                   DEPENDING ON WS-RULECTL-COUNT
+                   INDEXED BY WS-RC-IDX.
+               10  WS-RC-NAME               PIC X(30).
+               10  WS-RC-ACTION             PIC X(01).
+               10  WS-RC-ACTIVE             PIC X(01).
+               10  WS-RC-CHG-DATE           PIC 9(08).
+               10  WS-RC-CHG-TIME           PIC 9(08).
+               10  WS-RC-CHG-BY             PIC X(08).
+
+       01  WS-FOUND-INDEX                   PIC 9(04) VALUE ZERO.
+       01  WS-MORE-UPDATES                  PIC X(01) VALUE 'Y'.
+           88  WS-MORE-UPDATES-YES              VALUE 'Y'.
+
+       01  WS-CURRENT-DATE-TIME.
+           05  WS-CURRENT-DATE              PIC 9(08).
+           05  WS-CURRENT-TIME              PIC 9(08).
+           05  FILLER                       PIC X(09).
+
+       01  SC-FIELD-NAME                    PIC X(30).
+       01  SC-ACTION-CODE                   PIC X(01).
+       01  SC-ACTIVE-FLAG                   PIC X(01).
+       01  SC-CHANGED-BY                    PIC X(08).
+       01  SC-MORE-FLAG                     PIC X(01).
+
+       SCREEN SECTION.
+       01  TRNMAINT-SCREEN.
+           05  BLANK SCREEN.
+           05  LINE 1 COLUMN 1
+               VALUE "TRNMAINT - TRUNCATION HANDLING RULE MAINTENANCE".
+           05  LINE 3 COLUMN 1  VALUE "FIELD NAME ..........: ".
+           05  LINE 3 COLUMN 24 PIC X(30) USING SC-FIELD-NAME.
+           05  LINE 4 COLUMN 1
+               VALUE "ACTION (R/T/P) ......: ".
+           05  LINE 4 COLUMN 24 PIC X(01) USING SC-ACTION-CODE.
+           05  LINE 5 COLUMN 1  VALUE "ACTIVE (Y/N) ........: ".
+           05  LINE 5 COLUMN 24 PIC X(01) USING SC-ACTIVE-FLAG.
+           05  LINE 6 COLUMN 1  VALUE "CHANGED BY ..........: ".
+           05  LINE 6 COLUMN 24 PIC X(08) USING SC-CHANGED-BY.
+           05  LINE 8 COLUMN 1
+               VALUE "R=Reject  T=Truncate-and-log  ".
+           05  LINE 9 COLUMN 1
+               VALUE "P=Truncate-and-pad-with-spillover".
+
+       01  WS-MORE-SCREEN.
+           05  LINE 11 COLUMN 1
+               VALUE "ADD ANOTHER / CHANGE ANOTHER RULE (Y/N): ".
+           05  LINE 11 COLUMN 43 PIC X(01) USING SC-MORE-FLAG.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-LOAD-RULECTL-TABLE
+           PERFORM 2000-MAINTAIN-RULES UNTIL NOT WS-MORE-UPDATES-YES
+           PERFORM 8000-SAVE-RULECTL-TABLE
+           STOP RUN.
+
+       1000-LOAD-RULECTL-TABLE.
+           MOVE ZERO TO WS-RULECTL-COUNT
+           OPEN INPUT RULECTL-FILE
+           IF WS-RULECTL-STATUS = "00"
+               PERFORM UNTIL 1 = 2
+                   READ RULECTL-FILE
+                       AT END
+                           EXIT PERFORM
+                       NOT AT END
+                           IF WS-RULECTL-COUNT < 200
+                               ADD 1 TO WS-RULECTL-COUNT
+                               MOVE RC-FIELD-NAME
+                                   TO WS-RC-NAME (WS-RULECTL-COUNT)
+                               MOVE RC-ACTION-CODE
+                                   TO WS-RC-ACTION (WS-RULECTL-COUNT)
+                               MOVE RC-ACTIVE-FLAG
+                                   TO WS-RC-ACTIVE (WS-RULECTL-COUNT)
+                               MOVE RC-CHG-DATE
+                                   TO WS-RC-CHG-DATE (WS-RULECTL-COUNT)
+                               MOVE RC-CHG-TIME
+                                   TO WS-RC-CHG-TIME (WS-RULECTL-COUNT)
+                               MOVE RC-CHANGED-BY
+                                   TO WS-RC-CHG-BY (WS-RULECTL-COUNT)
+                           ELSE
+                               DISPLAY "TRNMAINT: RULECTL.DAT HAS MORE "
+                                   "THAN 200 ROWS -- REST IGNORED"
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE RULECTL-FILE
+           END-IF.
+
+       2000-MAINTAIN-RULES.
+           MOVE SPACES TO SC-FIELD-NAME
+           MOVE SPACES TO SC-ACTION-CODE
+           MOVE SPACES TO SC-ACTIVE-FLAG
+           MOVE SPACES TO SC-CHANGED-BY
+           DISPLAY TRNMAINT-SCREEN
+           ACCEPT TRNMAINT-SCREEN
+
+           IF SC-FIELD-NAME = SPACES
+               DISPLAY "TRNMAINT: NO FIELD NAME ENTERED -- NO CHANGE "
+                   "MADE"
+           ELSE
+               IF (SC-ACTION-CODE = "R" OR "T" OR "P")
+                       AND (SC-ACTIVE-FLAG = "Y" OR "N")
+                   PERFORM 3000-APPLY-UPDATE
+               ELSE
+                   DISPLAY "TRNMAINT: ACTION MUST BE R/T/P AND ACTIVE "
+                       "MUST BE Y/N -- CHANGE NOT SAVED"
+               END-IF
+           END-IF
+
+           MOVE 'Y' TO SC-MORE-FLAG
+           DISPLAY WS-MORE-SCREEN
+           ACCEPT WS-MORE-SCREEN
+           MOVE SC-MORE-FLAG TO WS-MORE-UPDATES.
+
+       3000-APPLY-UPDATE.
+           MOVE ZERO TO WS-FOUND-INDEX
+           SET WS-RC-IDX TO 1
+           SEARCH WS-RULECTL-ENTRY
+               AT END
+                   CONTINUE
+               WHEN WS-RC-NAME (WS-RC-IDX) = SC-FIELD-NAME
+                   MOVE WS-RC-IDX TO WS-FOUND-INDEX
+           END-SEARCH
+
+           IF WS-FOUND-INDEX = ZERO AND WS-RULECTL-COUNT >= 200
+               DISPLAY "TRNMAINT: RULE TABLE IS FULL (200 MAX) -- "
+                   "CANNOT ADD A NEW FIELD RULE, CHANGE NOT SAVED"
+           ELSE
+               IF WS-FOUND-INDEX = ZERO
+                   ADD 1 TO WS-RULECTL-COUNT
+                   MOVE WS-RULECTL-COUNT TO WS-FOUND-INDEX
+               END-IF
+
+               MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+               MOVE SC-FIELD-NAME TO WS-RC-NAME (WS-FOUND-INDEX)
+               MOVE SC-ACTION-CODE TO WS-RC-ACTION (WS-FOUND-INDEX)
+               MOVE SC-ACTIVE-FLAG TO WS-RC-ACTIVE (WS-FOUND-INDEX)
+               MOVE WS-CURRENT-DATE TO WS-RC-CHG-DATE (WS-FOUND-INDEX)
+               MOVE WS-CURRENT-TIME TO WS-RC-CHG-TIME (WS-FOUND-INDEX)
+               MOVE SC-CHANGED-BY TO WS-RC-CHG-BY (WS-FOUND-INDEX)
+           END-IF.
+
+       8000-SAVE-RULECTL-TABLE.
+           OPEN OUTPUT RULECTL-FILE
+           PERFORM VARYING WS-RC-IDX FROM 1 BY 1
+                   UNTIL WS-RC-IDX > WS-RULECTL-COUNT
+               MOVE WS-RC-NAME (WS-RC-IDX) TO RC-FIELD-NAME
+               MOVE WS-RC-ACTION (WS-RC-IDX) TO RC-ACTION-CODE
+               MOVE WS-RC-ACTIVE (WS-RC-IDX) TO RC-ACTIVE-FLAG
+               MOVE WS-RC-CHG-DATE (WS-RC-IDX) TO RC-CHG-DATE
+               MOVE WS-RC-CHG-TIME (WS-RC-IDX) TO RC-CHG-TIME
+               MOVE WS-RC-CHG-BY (WS-RC-IDX) TO RC-CHANGED-BY
+               WRITE RULECTL-RECORD
+           END-PERFORM
+           CLOSE RULECTL-FILE.
