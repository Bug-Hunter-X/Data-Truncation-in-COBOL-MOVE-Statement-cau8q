@@ -0,0 +1,23 @@
+      *****************************************************************
+      *  VSAMEXC.CPY
+      *
+      *  Record layout for the keyed VSAM truncation exception file
+      *  (req. 009).  Every time the LENCHK guard fires -- truncate,
+      *  truncate-and-spill, or reject -- the full original sending
+      *  value is retained here, keyed by run-id + sequence number, so
+      *  an individual exception can be looked up directly instead of
+      *  scanning the sequential EXCLOG.DAT audit log end to end.
+      *****************************************************************
+       01  VSAM-EXCEPTION-RECORD.
+           05  VE-KEY.
+               10  VE-RUN-ID                  PIC X(08).
+               10  VE-SEQUENCE-NO             PIC 9(08).
+           05  VE-JOB-NAME                    PIC X(08).
+           05  VE-TIMESTAMP.
+               10  VE-LOG-DATE                PIC 9(08).
+               10  VE-LOG-TIME                PIC 9(08).
+           05  VE-SENDING-NAME                PIC X(30).
+           05  VE-RECEIVING-NAME              PIC X(30).
+           05  VE-TARGET-LENGTH               PIC 9(08).
+           05  VE-ACTION-CODE                 PIC X(01).
+           05  VE-ORIGINAL-VALUE              PIC X(4000).
