@@ -0,0 +1,31 @@
+      *****************************************************************
+      *  RESTCTL.CPY
+      *
+      *  Restart/checkpoint control record for TRUNSCN (req. 003).
+      *  Holds the number of the last record fully processed so a
+      *  restart after an abend can resume right after it instead of
+      *  reprocessing the whole file from record one.
+      *
+      *  Also carries the running reconciliation totals (req. 006) as
+      *  of that same checkpoint, so a restart picks the counts back
+      *  up where they left off instead of the end-of-job totals only
+      *  covering records seen since the last restart.
+      *****************************************************************
+       01  RESTART-CONTROL-RECORD.
+           05  RS-JOB-NAME                    PIC X(08).
+           05  RS-RUN-ID                      PIC X(08).
+           05  RS-LAST-GOOD-RECORD-NO         PIC 9(08).
+           05  RS-CHECKPOINT-TIMESTAMP.
+               10  RS-CKPT-DATE               PIC 9(08).
+               10  RS-CKPT-TIME               PIC 9(08).
+           05  RS-RECON-TOTALS.
+               10  RS-RECORDS-READ            PIC 9(08).
+               10  RS-RECORDS-FLAGGED         PIC 9(08).
+               10  RS-RECON-CLEAN-COUNT       PIC 9(08).
+               10  RS-RECON-TRUNC-COUNT       PIC 9(08).
+               10  RS-RECON-REJECT-COUNT      PIC 9(08).
+               10  RS-CNT-NAME                PIC 9(08).
+               10  RS-CNT-ADDRESS             PIC 9(08).
+               10  RS-CNT-CITY                PIC 9(08).
+               10  RS-CNT-EMAIL               PIC 9(08).
+               10  RS-RECON-CONFIG-COUNT      PIC 9(08).
