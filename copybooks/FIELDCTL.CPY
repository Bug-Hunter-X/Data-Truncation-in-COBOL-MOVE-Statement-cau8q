@@ -0,0 +1,13 @@
+      *****************************************************************
+      *  FIELDCTL.CPY
+      *
+      *  One row per receiving field known to the shop, with its
+      *  current maximum length (req. 004).  Operations updates this
+      *  file when a downstream record layout changes size; LENCHK
+      *  looks a field up here when a caller does not pass an explicit
+      *  LC-RECEIVING-LENGTH, so nobody has to recompile a program
+      *  just because a receiving field got longer or shorter.
+      *****************************************************************
+       01  FIELDCTL-RECORD.
+           05  FC-FIELD-NAME                  PIC X(30).
+           05  FC-MAX-LENGTH                  PIC 9(08).
