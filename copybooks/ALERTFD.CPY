@@ -0,0 +1,22 @@
+      *****************************************************************
+      *  ALERTFD.CPY
+      *
+      *  Record layout for the real-time truncation alert feed (req.
+      *  007).  LENCHK appends one record here the instant a
+      *  truncation risk is detected, in addition to the exception
+      *  log record written for the audit trail -- this is the feed
+      *  the shop's monitoring/paging tool tails during the overnight
+      *  batch window, so an operator does not have to wait for a job
+      *  to finish and its reports to be read before finding out a
+      *  field is overflowing.
+      *****************************************************************
+       01  ALERT-RECORD.
+           05  AL-JOB-NAME                    PIC X(08).
+           05  AL-RUN-ID                      PIC X(08).
+           05  AL-TIMESTAMP.
+               10  AL-ALERT-DATE              PIC 9(08).
+               10  AL-ALERT-TIME              PIC 9(08).
+           05  AL-SEVERITY                    PIC X(04).
+           05  AL-RECEIVING-NAME              PIC X(30).
+           05  AL-ACTION-CODE                 PIC X(01).
+           05  AL-MESSAGE                     PIC X(60).
