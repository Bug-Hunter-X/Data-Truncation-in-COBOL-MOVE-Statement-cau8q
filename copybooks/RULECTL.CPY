@@ -0,0 +1,20 @@
+      *****************************************************************
+      *  RULECTL.CPY
+      *
+      *  Per-field truncation handling rule, maintained on-line by
+      *  the TRNMAINT operator screen and consulted by LENCHK when a
+      *  truncation risk is detected (req. 005).
+      *****************************************************************
+       01  RULECTL-RECORD.
+           05  RC-FIELD-NAME                  PIC X(30).
+           05  RC-ACTION-CODE                 PIC X(01).
+               88  RC-ACT-REJECT                  VALUE 'R'.
+               88  RC-ACT-TRUNC-LOG               VALUE 'T'.
+               88  RC-ACT-TRUNC-SPILL             VALUE 'P'.
+           05  RC-ACTIVE-FLAG                 PIC X(01).
+               88  RC-RULE-ACTIVE                 VALUE 'Y'.
+               88  RC-RULE-INACTIVE               VALUE 'N'.
+           05  RC-LAST-CHANGED.
+               10  RC-CHG-DATE                PIC 9(08).
+               10  RC-CHG-TIME                PIC 9(08).
+           05  RC-CHANGED-BY                  PIC X(08).
