@@ -0,0 +1,22 @@
+      *****************************************************************
+      *  SPILLREC.CPY
+      *
+      *  Record layout for the spillover-capture file (req. 008).
+      *  When a field's action code is LC-ACTION-TRUNC-SPILL, LENCHK
+      *  still moves what fits into the receiving field (same as
+      *  truncate-and-log), but the characters that did not fit are
+      *  not simply lost -- they are written here, keyed back to the
+      *  record they came from, so the overflow can be recovered or
+      *  reconciled later instead of being a silent "safe move".
+      *****************************************************************
+       01  SPILLOVER-RECORD.
+           05  SP-JOB-NAME                    PIC X(08).
+           05  SP-RUN-ID                      PIC X(08).
+           05  SP-RECORD-KEY                  PIC X(20).
+           05  SP-TIMESTAMP.
+               10  SP-SPILL-DATE              PIC 9(08).
+               10  SP-SPILL-TIME              PIC 9(08).
+           05  SP-RECEIVING-NAME              PIC X(30).
+           05  SP-RECEIVING-LENGTH            PIC 9(08).
+           05  SP-OVERFLOW-LENGTH             PIC 9(08).
+           05  SP-OVERFLOW-VALUE              PIC X(4000).
