@@ -0,0 +1,32 @@
+      *****************************************************************
+      *  LENCHK.CPY
+      *
+      *  Linkage layout for CALL "LENCHK", the shop-standard
+      *  length-guard utility.  Any program that is about to MOVE a
+      *  sending field into a shorter receiving field builds this
+      *  record and CALLs LENCHK instead of hand-rolling its own
+      *  "IF LENGTH OF ... > LENGTH OF ..." check.
+      *****************************************************************
+       01  LENCHK-LINKAGE.
+           05  LC-REQUEST.
+               10  LC-JOB-NAME                PIC X(08).
+               10  LC-RUN-ID                  PIC X(08).
+               10  LC-SENDING-NAME            PIC X(30).
+               10  LC-RECEIVING-NAME          PIC X(30).
+               10  LC-RECORD-KEY              PIC X(20).
+               10  LC-SENDING-FIELD           PIC X(4000).
+               10  LC-SENDING-LENGTH          PIC 9(08) COMP.
+               10  LC-RECEIVING-LENGTH        PIC 9(08) COMP.
+               10  LC-MODE                    PIC X(01).
+                   88  LC-MODE-CLOSE-FILES        VALUE 'X'.
+           05  LC-RESULT.
+               10  LC-RECEIVING-FIELD         PIC X(4000).
+               10  LC-ACTION-CODE             PIC X(01).
+                   88  LC-ACTION-REJECT           VALUE 'R'.
+                   88  LC-ACTION-TRUNC-LOG        VALUE 'T'.
+                   88  LC-ACTION-TRUNC-SPILL      VALUE 'P'.
+               10  LC-RETURN-CODE             PIC 9(02).
+                   88  LC-OK                      VALUE 00.
+                   88  LC-TRUNCATION-RISK         VALUE 04.
+                   88  LC-REJECTED                VALUE 08.
+                   88  LC-CONFIG-MISSING          VALUE 12.
