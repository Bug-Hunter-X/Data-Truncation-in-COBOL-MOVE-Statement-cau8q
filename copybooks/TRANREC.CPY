@@ -0,0 +1,15 @@
+      *****************************************************************
+      *  TRANREC.CPY
+      *
+      *  Daily transaction record read by TRUNSCN.  Each field below
+      *  is the shape the data arrives in upstream; the length each
+      *  one has to fit into downstream is not compiled in here --
+      *  TRUNSCN looks each field up by name in FIELDCTL.DAT (req.
+      *  004) and lets LENCHK resolve the receiving length from there.
+      *****************************************************************
+       01  TRANSACTION-RECORD.
+           05  TR-RECORD-NO                   PIC 9(08).
+           05  TR-CUSTOMER-NAME               PIC X(40).
+           05  TR-CUSTOMER-ADDRESS            PIC X(60).
+           05  TR-CUSTOMER-CITY               PIC X(30).
+           05  TR-CUSTOMER-EMAIL              PIC X(50).
