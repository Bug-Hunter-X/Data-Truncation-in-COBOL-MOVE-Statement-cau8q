@@ -0,0 +1,19 @@
+      *****************************************************************
+      *  EXCLOGR.CPY
+      *
+      *  Record layout for the truncation exception/audit log written
+      *  by LENCHK whenever a sending field would overflow its
+      *  receiving field.  One record per truncation event.
+      *****************************************************************
+       01  EXCLOG-RECORD.
+           05  EL-JOB-NAME                    PIC X(08).
+           05  EL-RUN-ID                      PIC X(08).
+           05  EL-TIMESTAMP.
+               10  EL-LOG-DATE                PIC 9(08).
+               10  EL-LOG-TIME                PIC 9(08).
+           05  EL-SENDING-NAME                PIC X(30).
+           05  EL-RECEIVING-NAME              PIC X(30).
+           05  EL-SENDING-LENGTH              PIC 9(08).
+           05  EL-RECEIVING-LENGTH            PIC 9(08).
+           05  EL-ACTION-CODE                 PIC X(01).
+           05  EL-TRUNCATED-VALUE             PIC X(4000).
